@@ -3,6 +3,68 @@
       * Date: March 2, 2015
       * Purpose: READ CSV
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      *   2026/08/09 QC - added REJECT-FILE for address lines that
+      *                   UNSTRING cannot break into all 6 fields.
+      *   2026/08/09 QC - added TOTALS-FILE with read/write/reject
+      *                   control counts for END-ROUTINE.
+      *   2026/08/09 QC - added STATE-TABLE-FILE lookup and
+      *                   EXCEPTIONS-FILE for invalid state codes.
+      *   2026/08/09 QC - added ZIP format validation, also routed
+      *                   to EXCEPTIONS-FILE.
+      *   2026/08/09 QC - datain now carries a HDR header record and
+      *                   a TRL trailer record; trailer count is
+      *                   checked against detail records read.
+      *   2026/08/09 QC - added CHECKPOINT-FILE and a RESTART
+      *                   command-line parameter so a large run can
+      *                   resume after an abend instead of rerunning.
+      *   2026/08/09 QC - added DUPLICATES-FILE; repeat last/first/
+      *                   street combinations no longer reach dataout.
+      *   2026/08/09 QC - added a SORT command-line parameter; when
+      *                   present, dataout is produced ZIP-sequenced
+      *                   for bulk-mail presort.
+      *   2026/08/09 QC - added LAYOUT-CONTROL-FILE so the delimiter
+      *                   and input field order are configurable
+      *                   (second customer system's extract has a
+      *                   middle-name column and is pipe-delimited).
+      *                   Falls back to the original "~" six-field
+      *                   layout when no control file is supplied.
+      *   2026/08/09 QC - added LABEL-FILE, a print-image mailing
+      *                   label alongside dataout, page-broken every
+      *                   WS-LABELS-PER-PAGE labels.
+      *   2026/08/09 QC - dup check now runs after the state/ZIP checks
+      *                   so a rejected first occurrence no longer
+      *                   blocks a later valid copy of the same record;
+      *                   CHECKPOINT-RECORD now carries all five control
+      *                   totals so a RESTART run reconciles correctly,
+      *                   and reject/exceptions/duplicates-file reopen
+      *                   in EXTEND mode on restart.
+      *   2026/08/09 QC - RESTART now rebuilds WS-DUP-TABLE from the
+      *                   dataout (or work-dataout-file) records already
+      *                   on disk before reprocessing from the last
+      *                   checkpoint, so records written just before an
+      *                   abend are recognized as already mailed instead
+      *                   of being written to dataout a second time;
+      *                   WS-DUP-TABLE additions are now bounds-checked;
+      *                   CHECKPOINT-RECORD also carries the label
+      *                   page-break count so label-file's form-feed
+      *                   cadence survives a restart; STATE-TABLE-FILE
+      *                   now has a FILE STATUS check so a missing file
+      *                   ends the run cleanly instead of abending.
+      *   2026/08/09 QC - WS-STATE-TABLE is now bounds-checked the same
+      *                   way as WS-DUP-TABLE (widened to 100 entries,
+      *                   further codes past that warned and skipped
+      *                   instead of overrunning working storage). A
+      *                   RESTART run now also rebuilds a WS-SEEN-TABLE
+      *                   from reject-file/exceptions-file/duplicates-file
+      *                   before reprocessing, so records already detailed
+      *                   to one of those files before the abend are not
+      *                   written a second time; and a record recognized
+      *                   by the WS-DUP-TABLE rebuild as already present
+      *                   in dataout is now skipped quietly instead of
+      *                   being logged to duplicates-file as a bogus
+      *                   duplicate of itself.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. READ-CSV.
@@ -19,10 +81,64 @@
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL.
 
+           SELECT reject-file
+           ASSIGN TO DISC
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT totals-file
+           ASSIGN TO DISC
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT state-table-file
+           ASSIGN TO DISC
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATE-FILE-STATUS.
+
+           SELECT exceptions-file
+           ASSIGN TO DISC
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT checkpoint-file
+           ASSIGN TO DISC
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT duplicates-file
+           ASSIGN TO DISC
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT work-dataout-file
+           ASSIGN TO DISC
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT sort-work-file
+           ASSIGN TO DISC.
+
+           SELECT layout-control-file
+           ASSIGN TO DISC
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-LAYOUT-FILE-STATUS.
+
+           SELECT label-file
+           ASSIGN TO DISC
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  datain.
        01  INPUT-RECORD        PIC X(80).
+       01  HDR-TRL-RECORD.
+           05 HT-TAG            PIC X(03).
+           05 HT-COUNT          PIC 9(07).
+           05 FILLER            PIC X(70).
        FD  dataout.
        01  OUTPUT-RECORD.
            05 OUT-LAST-NAME     PIC X(15).
@@ -37,26 +153,309 @@
            05 FILLER            PIC X(5).
            05 OUT-ZIP           PIC X(10).
 
+       FD  reject-file.
+       01  REJECT-RECORD.
+           05 REJ-INPUT-RECORD  PIC X(80).
+           05 FILLER            PIC X(02).
+           05 REJ-REASON        PIC X(40).
+
+       FD  totals-file.
+       01  TOTALS-RECORD.
+           05 TOT-LABEL-READ     PIC X(22) VALUE
+               'RECORDS READ ......: '.
+           05 TOT-READ           PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(02).
+           05 TOT-LABEL-WRITTEN  PIC X(22) VALUE
+               'RECORDS WRITTEN ...: '.
+           05 TOT-WRITTEN        PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(02).
+           05 TOT-LABEL-REJECTED PIC X(22) VALUE
+               'RECORDS REJECTED ..: '.
+           05 TOT-REJECTED       PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(02).
+           05 TOT-LABEL-EXCEPTED PIC X(22) VALUE
+               'RECORDS EXCEPTED ..: '.
+           05 TOT-EXCEPTED       PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(02).
+           05 TOT-LABEL-DUPLICATE PIC X(22) VALUE
+               'RECORDS DUPLICATE .: '.
+           05 TOT-DUPLICATE      PIC ZZZ,ZZ9.
+
+       FD  state-table-file.
+       01  STATE-TABLE-RECORD   PIC X(02).
+
+       FD  exceptions-file.
+       01  EXCEPTIONS-RECORD.
+           05 EXC-INPUT-RECORD  PIC X(80).
+           05 FILLER            PIC X(02).
+           05 EXC-REASON        PIC X(40).
+
+       FD  checkpoint-file.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-RECORDS-READ      PIC 9(07).
+           05 CKPT-RECORDS-WRITTEN   PIC 9(07).
+           05 CKPT-RECORDS-REJECTED  PIC 9(07).
+           05 CKPT-RECORDS-EXCEPTED  PIC 9(07).
+           05 CKPT-RECORDS-DUPLICATE PIC 9(07).
+           05 CKPT-LABEL-COUNT-ON-PAGE PIC 9(02).
+
+       FD  duplicates-file.
+       01  DUPLICATE-RECORD.
+           05 DUP-INPUT-RECORD  PIC X(80).
+           05 FILLER            PIC X(02).
+           05 DUP-REASON        PIC X(40).
+
+       FD  work-dataout-file.
+       01  WORK-OUTPUT-RECORD   PIC X(97).
+
+       SD  sort-work-file.
+       01  SORT-RECORD.
+           05 FILLER             PIC X(87).
+           05 SRT-ZIP             PIC X(10).
+
+       FD  layout-control-file.
+       01  LAYOUT-CONTROL-RECORD.
+           05 LC-DELIMITER       PIC X(01).
+           05 LC-FIELD-COUNT     PIC 9(02).
+           05 LC-POS-LAST        PIC 9(02).
+           05 LC-POS-FIRST       PIC 9(02).
+           05 LC-POS-MIDDLE      PIC 9(02).
+           05 LC-POS-STREET      PIC 9(02).
+           05 LC-POS-CITY        PIC 9(02).
+           05 LC-POS-STATE       PIC 9(02).
+           05 LC-POS-ZIP         PIC 9(02).
+
+       FD  label-file.
+       01  LABEL-LINE            PIC X(40).
+
 
        WORKING-STORAGE SECTION.
        01  SEPARATE-IT.
            05 LAST_NAME        PIC X(25).
            05 FIRST_NAME       PIC X(15).
+           05 MIDDLE_NAME      PIC X(15).
            05 STREET_ADDR      PIC X(30).
            05 CITY             PIC X(15).
            05 STATE            PIC XX.
            05 ZIP              PIC X(10).
+
+       01  WS-LAYOUT-FILE-STATUS PIC X(02).
+       01  WS-STATE-FILE-STATUS  PIC X(02).
+
+       01  WS-RAW-FIELDS.
+           05 WS-RAW-FIELD OCCURS 10 TIMES PIC X(30).
+
+       01  WS-LAYOUT-CONTROL.
+           05 WS-DELIMITER        PIC X(01) VALUE '~'.
+           05 WS-EXPECTED-FIELDS  PIC 9(02) VALUE 6.
+           05 WS-POS-LAST         PIC 9(02) VALUE 1.
+           05 WS-POS-FIRST        PIC 9(02) VALUE 2.
+           05 WS-POS-MIDDLE       PIC 9(02) VALUE 0.
+           05 WS-POS-STREET       PIC 9(02) VALUE 3.
+           05 WS-POS-CITY         PIC 9(02) VALUE 4.
+           05 WS-POS-STATE        PIC 9(02) VALUE 5.
+           05 WS-POS-ZIP          PIC 9(02) VALUE 6.
+
+       01  WS-UNSTRING-COUNTERS.
+           05 WS-FIELD-COUNT    PIC 9(02) VALUE ZERO.
+
+       01  WS-CONTROL-TOTALS.
+           05 WS-RECORDS-READ     PIC 9(07) COMP VALUE ZERO.
+           05 WS-RECORDS-WRITTEN  PIC 9(07) COMP VALUE ZERO.
+           05 WS-RECORDS-REJECTED PIC 9(07) COMP VALUE ZERO.
+           05 WS-RECORDS-EXCEPTED PIC 9(07) COMP VALUE ZERO.
+           05 WS-RECORDS-DUPLICATE PIC 9(07) COMP VALUE ZERO.
+
+       01  WS-STATE-TABLE.
+           05 WS-STATE-ENTRY OCCURS 100 TIMES INDEXED BY WS-STATE-IDX.
+               10 WS-STATE-CODE PIC X(02).
+       01  WS-STATE-COUNT        PIC 9(03) VALUE ZERO.
+       01  WS-STATE-TABLE-FULL-SW PIC X VALUE 'N'.
+           88 STATE-TABLE-FULL   VALUE 'Y'.
+
+       01  WS-ZIP-VALID          PIC X VALUE 'N'.
+           88 ZIP-IS-VALID       VALUE 'Y'.
+
+       01  WS-CHECKPOINT-INTERVAL PIC 9(07) COMP VALUE 1000.
+       01  WS-CKPT-QUOTIENT       PIC 9(07) VALUE ZERO.
+       01  WS-CKPT-REMAINDER      PIC 9(07) VALUE ZERO.
+       01  WS-RESTART-PARM        PIC X(08) VALUE SPACES.
+       01  WS-RESTART-SWITCH      PIC X VALUE 'N'.
+           88 RESTART-REQUESTED   VALUE 'Y'.
+       01  WS-RESTART-COUNT       PIC 9(07) VALUE ZERO.
+       01  WS-SKIP-COUNT          PIC 9(07) VALUE ZERO.
+       01  WS-RESTART-TOTALS.
+           05 WS-RESTART-WRITTEN   PIC 9(07) VALUE ZERO.
+           05 WS-RESTART-REJECTED  PIC 9(07) VALUE ZERO.
+           05 WS-RESTART-EXCEPTED  PIC 9(07) VALUE ZERO.
+           05 WS-RESTART-DUPLICATE PIC 9(07) VALUE ZERO.
+           05 WS-RESTART-LABEL-COUNT-ON-PAGE PIC 9(02) VALUE ZERO.
+
+       01  WS-DUP-TABLE.
+           05 WS-DUP-ENTRY OCCURS 20000 TIMES INDEXED BY WS-DUP-IDX.
+               10 WS-DUP-KEY.
+                   15 WS-DUP-LAST    PIC X(25).
+                   15 WS-DUP-FIRST   PIC X(15).
+                   15 WS-DUP-STREET  PIC X(30).
+       01  WS-DUP-COUNT            PIC 9(05) VALUE ZERO.
+       01  WS-DUP-REBUILD-COUNT    PIC 9(05) VALUE ZERO.
+       01  WS-DUP-TABLE-FULL-SW    PIC X VALUE 'N'.
+           88 DUP-TABLE-FULL       VALUE 'Y'.
+       01  WS-CURRENT-KEY.
+           05 WS-CURRENT-LAST       PIC X(25).
+           05 WS-CURRENT-FIRST      PIC X(15).
+           05 WS-CURRENT-STREET     PIC X(30).
+
+       01  WS-SEEN-TABLE.
+           05 WS-SEEN-ENTRY OCCURS 20000 TIMES INDEXED BY WS-SEEN-IDX.
+               10 WS-SEEN-RECORD    PIC X(80).
+       01  WS-SEEN-COUNT           PIC 9(05) VALUE ZERO.
+       01  WS-SEEN-TABLE-FULL-SW   PIC X VALUE 'N'.
+           88 SEEN-TABLE-FULL      VALUE 'Y'.
+       01  WS-ALREADY-SEEN-SW      PIC X VALUE 'N'.
+           88 ALREADY-SEEN         VALUE 'Y'.
+
+       01  WS-ARG-NUM              PIC 9(02).
+       01  WS-SORT-PARM            PIC X(08) VALUE SPACES.
+       01  WS-SORT-MODE-SWITCH     PIC X VALUE 'N'.
+           88 SORT-MODE-ON         VALUE 'Y'.
+
+       01  WS-LABELS-PER-PAGE      PIC 9(02) VALUE 6.
+       01  WS-LABEL-COUNT-ON-PAGE  PIC 9(02) VALUE ZERO.
+       01  WS-FORM-FEED            PIC X(01) VALUE X'0C'.
+
        PROCEDURE DIVISION.
        START-ROUTINE.
-           OPEN INPUT datain.
-           OPEN OUTPUT dataout.
+           MOVE 1 TO WS-ARG-NUM.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT WS-RESTART-PARM FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-RESTART-PARM
+           END-ACCEPT.
+           MOVE 2 TO WS-ARG-NUM.
+           DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER.
+           ACCEPT WS-SORT-PARM FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-SORT-PARM
+           END-ACCEPT.
+           IF WS-RESTART-PARM = 'RESTART' OR WS-SORT-PARM = 'RESTART'
+               SET RESTART-REQUESTED TO TRUE
+           END-IF.
+           IF WS-RESTART-PARM = 'SORT' OR WS-SORT-PARM = 'SORT'
+               SET SORT-MODE-ON TO TRUE
+           END-IF.
+           PERFORM LOAD-STATE-TABLE THRU LOAD-STATE-TABLE-EXIT.
+           PERFORM LOAD-LAYOUT-CONTROL THRU LOAD-LAYOUT-CONTROL-EXIT.
+           IF RESTART-REQUESTED
+               OPEN INPUT checkpoint-file
+               PERFORM READ-LAST-CHECKPOINT
+                   THRU READ-LAST-CHECKPOINT-EXIT
+               CLOSE checkpoint-file
+               OPEN INPUT datain
+               PERFORM LOAD-DUP-TABLE-FROM-OUTPUT
+                   THRU LOAD-DUP-TABLE-FROM-OUTPUT-EXIT
+               MOVE WS-DUP-COUNT TO WS-DUP-REBUILD-COUNT
+               PERFORM LOAD-SEEN-TABLE-FROM-OUTPUT
+                   THRU LOAD-SEEN-TABLE-FROM-OUTPUT-EXIT
+               IF SORT-MODE-ON
+                   OPEN EXTEND work-dataout-file
+               ELSE
+                   OPEN EXTEND dataout
+               END-IF
+               OPEN EXTEND checkpoint-file
+               OPEN EXTEND label-file
+               OPEN EXTEND reject-file
+               OPEN OUTPUT totals-file
+               OPEN EXTEND exceptions-file
+               OPEN EXTEND duplicates-file
+               PERFORM SKIP-TO-CHECKPOINT THRU SKIP-TO-CHECKPOINT-EXIT
+           ELSE
+               OPEN INPUT datain
+               IF SORT-MODE-ON
+                   OPEN OUTPUT work-dataout-file
+               ELSE
+                   OPEN OUTPUT dataout
+               END-IF
+               OPEN OUTPUT checkpoint-file
+               OPEN OUTPUT label-file
+               OPEN OUTPUT reject-file
+               OPEN OUTPUT totals-file
+               OPEN OUTPUT exceptions-file
+               OPEN OUTPUT duplicates-file
+               PERFORM HEADER-ROUTINE THRU HEADER-ROUTINE-EXIT
+           END-IF.
        READ-ROUTINE.
            MOVE SPACES TO INPUT-RECORD.
-           READ datain AT END GO TO END-ROUTINE.
+           READ datain
+               AT END
+                   DISPLAY 'READ-CSV ERROR: END OF FILE BEFORE '
+                       'TRAILER RECORD'
+                   MOVE 16 TO RETURN-CODE
+                   GO TO END-ROUTINE
+           END-READ.
+           IF HT-TAG = 'TRL'
+               IF HT-COUNT NOT = WS-RECORDS-READ
+                   DISPLAY 'READ-CSV ERROR: TRAILER COUNT '
+                       HT-COUNT ' DOES NOT MATCH ' WS-RECORDS-READ
+                       ' DETAIL RECORDS READ'
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+               GO TO END-ROUTINE
+           END-IF.
+           ADD 1 TO WS-RECORDS-READ.
+           DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER.
+           IF WS-CKPT-REMAINDER = 0
+               MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ
+               MOVE WS-RECORDS-WRITTEN TO CKPT-RECORDS-WRITTEN
+               MOVE WS-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED
+               MOVE WS-RECORDS-EXCEPTED TO CKPT-RECORDS-EXCEPTED
+               MOVE WS-RECORDS-DUPLICATE TO CKPT-RECORDS-DUPLICATE
+               MOVE WS-LABEL-COUNT-ON-PAGE TO CKPT-LABEL-COUNT-ON-PAGE
+               WRITE CHECKPOINT-RECORD
+           END-IF.
            MOVE SPACES TO SEPARATE-IT.
-           UNSTRING INPUT-RECORD DELIMITED BY "~"
-              INTO LAST_NAME, FIRST_NAME, STREET_ADDR,
-              CITY, STATE, ZIP.
+           MOVE SPACES TO WS-RAW-FIELDS.
+           MOVE ZERO TO WS-FIELD-COUNT.
+           UNSTRING INPUT-RECORD DELIMITED BY WS-DELIMITER
+              INTO WS-RAW-FIELD(1) WS-RAW-FIELD(2) WS-RAW-FIELD(3)
+                   WS-RAW-FIELD(4) WS-RAW-FIELD(5) WS-RAW-FIELD(6)
+                   WS-RAW-FIELD(7) WS-RAW-FIELD(8) WS-RAW-FIELD(9)
+                   WS-RAW-FIELD(10)
+              TALLYING IN WS-FIELD-COUNT.
+           IF WS-FIELD-COUNT < WS-EXPECTED-FIELDS
+               PERFORM CHECK-SEEN-INPUT-RECORD
+                   THRU CHECK-SEEN-INPUT-RECORD-EXIT
+               IF NOT ALREADY-SEEN
+                   MOVE INPUT-RECORD TO REJ-INPUT-RECORD
+                   MOVE 'INCOMPLETE ADDRESS - TOO FEW DELIMITED FIELDS'
+                       TO REJ-REASON
+                   WRITE REJECT-RECORD
+                   ADD 1 TO WS-RECORDS-REJECTED
+               END-IF
+               GO TO READ-ROUTINE
+           END-IF.
+           IF WS-POS-LAST > 0
+               MOVE WS-RAW-FIELD(WS-POS-LAST) TO LAST_NAME
+           END-IF.
+           IF WS-POS-FIRST > 0
+               MOVE WS-RAW-FIELD(WS-POS-FIRST) TO FIRST_NAME
+           END-IF.
+           IF WS-POS-MIDDLE > 0
+               MOVE WS-RAW-FIELD(WS-POS-MIDDLE) TO MIDDLE_NAME
+           END-IF.
+           IF WS-POS-STREET > 0
+               MOVE WS-RAW-FIELD(WS-POS-STREET) TO STREET_ADDR
+           END-IF.
+           IF WS-POS-CITY > 0
+               MOVE WS-RAW-FIELD(WS-POS-CITY) TO CITY
+           END-IF.
+           IF WS-POS-STATE > 0
+               MOVE WS-RAW-FIELD(WS-POS-STATE) TO STATE
+           END-IF.
+           IF WS-POS-ZIP > 0
+               MOVE WS-RAW-FIELD(WS-POS-ZIP) TO ZIP
+           END-IF.
+
            MOVE SPACES TO OUTPUT-RECORD.
            MOVE LAST_NAME TO OUT-LAST-NAME.
            MOVE FIRST_NAME TO OUT-FIRST-NAME.
@@ -64,9 +463,346 @@
            MOVE CITY TO OUT-CITY.
            MOVE STATE TO OUT-STATE.
            MOVE ZIP TO OUT-ZIP.
-           WRITE OUTPUT-RECORD.
+
+           SET WS-STATE-IDX TO 1.
+           SEARCH WS-STATE-ENTRY
+               AT END
+                   PERFORM CHECK-SEEN-INPUT-RECORD
+                       THRU CHECK-SEEN-INPUT-RECORD-EXIT
+                   IF NOT ALREADY-SEEN
+                       MOVE INPUT-RECORD TO EXC-INPUT-RECORD
+                       MOVE 'INVALID STATE CODE' TO EXC-REASON
+                       WRITE EXCEPTIONS-RECORD
+                       ADD 1 TO WS-RECORDS-EXCEPTED
+                   END-IF
+                   GO TO READ-ROUTINE
+               WHEN WS-STATE-CODE(WS-STATE-IDX) = STATE
+                   CONTINUE
+           END-SEARCH.
+
+           MOVE 'N' TO WS-ZIP-VALID.
+           IF ZIP(1:5) IS NUMERIC AND ZIP(6:5) = SPACES
+               MOVE 'Y' TO WS-ZIP-VALID
+           ELSE
+               IF ZIP(1:5) IS NUMERIC AND ZIP(6:1) = '-'
+                       AND ZIP(7:4) IS NUMERIC
+                   MOVE 'Y' TO WS-ZIP-VALID
+               ELSE
+                   IF ZIP(1:9) IS NUMERIC AND ZIP(10:1) = SPACE
+                       MOVE 'Y' TO WS-ZIP-VALID
+                   END-IF
+               END-IF
+           END-IF.
+           IF NOT ZIP-IS-VALID
+               PERFORM CHECK-SEEN-INPUT-RECORD
+                   THRU CHECK-SEEN-INPUT-RECORD-EXIT
+               IF NOT ALREADY-SEEN
+                   MOVE INPUT-RECORD TO EXC-INPUT-RECORD
+                   MOVE 'INVALID ZIP CODE FORMAT' TO EXC-REASON
+                   WRITE EXCEPTIONS-RECORD
+                   ADD 1 TO WS-RECORDS-EXCEPTED
+               END-IF
+               GO TO READ-ROUTINE
+           END-IF.
+
+           MOVE LAST_NAME TO WS-CURRENT-LAST.
+           MOVE FIRST_NAME TO WS-CURRENT-FIRST.
+           MOVE STREET_ADDR TO WS-CURRENT-STREET.
+           SET WS-DUP-IDX TO 1.
+           SEARCH WS-DUP-ENTRY
+               AT END
+                   IF WS-DUP-COUNT < 20000
+                       ADD 1 TO WS-DUP-COUNT
+                       MOVE WS-CURRENT-KEY TO WS-DUP-KEY(WS-DUP-COUNT)
+                   ELSE
+                       IF NOT DUP-TABLE-FULL
+                           SET DUP-TABLE-FULL TO TRUE
+                           DISPLAY 'READ-CSV WARNING: WS-DUP-TABLE IS '
+                               'FULL AT 20000 ENTRIES - FURTHER '
+                               'DUPLICATES WILL NOT BE DETECTED'
+                       END-IF
+                   END-IF
+               WHEN WS-DUP-KEY(WS-DUP-IDX) = WS-CURRENT-KEY
+                   IF WS-DUP-IDX <= WS-DUP-REBUILD-COUNT
+                       GO TO READ-ROUTINE
+                   END-IF
+                   MOVE INPUT-RECORD TO DUP-INPUT-RECORD
+                   MOVE 'DUPLICATE LAST/FIRST/STREET' TO DUP-REASON
+                   WRITE DUPLICATE-RECORD
+                   ADD 1 TO WS-RECORDS-DUPLICATE
+                   GO TO READ-ROUTINE
+           END-SEARCH.
+
+           IF SORT-MODE-ON
+               MOVE OUTPUT-RECORD TO WORK-OUTPUT-RECORD
+               WRITE WORK-OUTPUT-RECORD
+           ELSE
+               WRITE OUTPUT-RECORD
+           END-IF.
+           ADD 1 TO WS-RECORDS-WRITTEN.
+           PERFORM WRITE-LABEL THRU WRITE-LABEL-EXIT.
            GO TO READ-ROUTINE.
+
+       LOAD-STATE-TABLE.
+           OPEN INPUT state-table-file.
+           IF WS-STATE-FILE-STATUS NOT = '00'
+               DISPLAY 'READ-CSV ERROR: STATE-TABLE-FILE NOT FOUND'
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+       LOAD-STATE-TABLE-READ.
+           READ state-table-file AT END GO TO LOAD-STATE-TABLE-EXIT.
+           IF WS-STATE-COUNT < 100
+               ADD 1 TO WS-STATE-COUNT
+               MOVE STATE-TABLE-RECORD TO WS-STATE-CODE(WS-STATE-COUNT)
+           ELSE
+               IF NOT STATE-TABLE-FULL
+                   SET STATE-TABLE-FULL TO TRUE
+                   DISPLAY 'READ-CSV WARNING: WS-STATE-TABLE IS FULL '
+                       'AT 100 ENTRIES - FURTHER STATE CODES WILL '
+                       'NOT BE RECOGNIZED AS VALID'
+               END-IF
+           END-IF.
+           GO TO LOAD-STATE-TABLE-READ.
+       LOAD-STATE-TABLE-EXIT.
+           CLOSE state-table-file.
+
+       LOAD-DUP-TABLE-FROM-OUTPUT.
+           IF SORT-MODE-ON
+               OPEN INPUT work-dataout-file
+           ELSE
+               OPEN INPUT dataout
+           END-IF.
+       LOAD-DUP-TABLE-FROM-OUTPUT-READ.
+           IF SORT-MODE-ON
+               READ work-dataout-file
+                   AT END GO TO LOAD-DUP-TABLE-FROM-OUTPUT-EXIT
+               END-READ
+               MOVE WORK-OUTPUT-RECORD TO OUTPUT-RECORD
+           ELSE
+               READ dataout
+                   AT END GO TO LOAD-DUP-TABLE-FROM-OUTPUT-EXIT
+               END-READ
+           END-IF.
+           MOVE OUT-LAST-NAME TO WS-CURRENT-LAST.
+           MOVE OUT-FIRST-NAME TO WS-CURRENT-FIRST.
+           MOVE OUT-STREET TO WS-CURRENT-STREET.
+           IF WS-DUP-COUNT < 20000
+               ADD 1 TO WS-DUP-COUNT
+               MOVE WS-CURRENT-KEY TO WS-DUP-KEY(WS-DUP-COUNT)
+           ELSE
+               IF NOT DUP-TABLE-FULL
+                   SET DUP-TABLE-FULL TO TRUE
+                   DISPLAY 'READ-CSV WARNING: WS-DUP-TABLE IS FULL '
+                       'AT 20000 ENTRIES - FURTHER DUPLICATES WILL '
+                       'NOT BE DETECTED'
+               END-IF
+           END-IF.
+           GO TO LOAD-DUP-TABLE-FROM-OUTPUT-READ.
+       LOAD-DUP-TABLE-FROM-OUTPUT-EXIT.
+           IF SORT-MODE-ON
+               CLOSE work-dataout-file
+           ELSE
+               CLOSE dataout
+           END-IF.
+
+       LOAD-SEEN-TABLE-FROM-OUTPUT.
+           OPEN INPUT reject-file.
+       LOAD-SEEN-TABLE-REJECT-READ.
+           READ reject-file AT END GO TO LOAD-SEEN-TABLE-REJECT-EXIT.
+           IF WS-SEEN-COUNT < 20000
+               ADD 1 TO WS-SEEN-COUNT
+               MOVE REJ-INPUT-RECORD TO WS-SEEN-RECORD(WS-SEEN-COUNT)
+           ELSE
+               IF NOT SEEN-TABLE-FULL
+                   SET SEEN-TABLE-FULL TO TRUE
+                   DISPLAY 'READ-CSV WARNING: WS-SEEN-TABLE IS FULL '
+                       'AT 20000 ENTRIES - RESTART DEDUPLICATION OF '
+                       'REJECT/EXCEPTIONS/DUPLICATES MAY MISS ENTRIES'
+               END-IF
+           END-IF.
+           GO TO LOAD-SEEN-TABLE-REJECT-READ.
+       LOAD-SEEN-TABLE-REJECT-EXIT.
+           CLOSE reject-file.
+           OPEN INPUT exceptions-file.
+       LOAD-SEEN-TABLE-EXCEPTIONS-READ.
+           READ exceptions-file AT END
+               GO TO LOAD-SEEN-TABLE-EXCEPTIONS-EXIT.
+           IF WS-SEEN-COUNT < 20000
+               ADD 1 TO WS-SEEN-COUNT
+               MOVE EXC-INPUT-RECORD TO WS-SEEN-RECORD(WS-SEEN-COUNT)
+           ELSE
+               IF NOT SEEN-TABLE-FULL
+                   SET SEEN-TABLE-FULL TO TRUE
+                   DISPLAY 'READ-CSV WARNING: WS-SEEN-TABLE IS FULL '
+                       'AT 20000 ENTRIES - RESTART DEDUPLICATION OF '
+                       'REJECT/EXCEPTIONS/DUPLICATES MAY MISS ENTRIES'
+               END-IF
+           END-IF.
+           GO TO LOAD-SEEN-TABLE-EXCEPTIONS-READ.
+       LOAD-SEEN-TABLE-EXCEPTIONS-EXIT.
+           CLOSE exceptions-file.
+           OPEN INPUT duplicates-file.
+       LOAD-SEEN-TABLE-DUPLICATES-READ.
+           READ duplicates-file
+               AT END GO TO LOAD-SEEN-TABLE-FROM-OUTPUT-EXIT.
+           IF WS-SEEN-COUNT < 20000
+               ADD 1 TO WS-SEEN-COUNT
+               MOVE DUP-INPUT-RECORD TO WS-SEEN-RECORD(WS-SEEN-COUNT)
+           ELSE
+               IF NOT SEEN-TABLE-FULL
+                   SET SEEN-TABLE-FULL TO TRUE
+                   DISPLAY 'READ-CSV WARNING: WS-SEEN-TABLE IS FULL '
+                       'AT 20000 ENTRIES - RESTART DEDUPLICATION OF '
+                       'REJECT/EXCEPTIONS/DUPLICATES MAY MISS ENTRIES'
+               END-IF
+           END-IF.
+           GO TO LOAD-SEEN-TABLE-DUPLICATES-READ.
+       LOAD-SEEN-TABLE-FROM-OUTPUT-EXIT.
+           CLOSE duplicates-file.
+
+       CHECK-SEEN-INPUT-RECORD.
+           MOVE 'N' TO WS-ALREADY-SEEN-SW.
+           SET WS-SEEN-IDX TO 1.
+           SEARCH WS-SEEN-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-SEEN-RECORD(WS-SEEN-IDX) = INPUT-RECORD
+                   MOVE 'Y' TO WS-ALREADY-SEEN-SW
+           END-SEARCH.
+       CHECK-SEEN-INPUT-RECORD-EXIT.
+           EXIT.
+
+       LOAD-LAYOUT-CONTROL.
+           OPEN INPUT layout-control-file.
+           IF WS-LAYOUT-FILE-STATUS NOT = '00'
+               GO TO LOAD-LAYOUT-CONTROL-EXIT
+           END-IF.
+           READ layout-control-file
+               AT END GO TO LOAD-LAYOUT-CONTROL-CLOSE.
+           MOVE LC-DELIMITER TO WS-DELIMITER.
+           MOVE LC-FIELD-COUNT TO WS-EXPECTED-FIELDS.
+           MOVE LC-POS-LAST TO WS-POS-LAST.
+           MOVE LC-POS-FIRST TO WS-POS-FIRST.
+           MOVE LC-POS-MIDDLE TO WS-POS-MIDDLE.
+           MOVE LC-POS-STREET TO WS-POS-STREET.
+           MOVE LC-POS-CITY TO WS-POS-CITY.
+           MOVE LC-POS-STATE TO WS-POS-STATE.
+           MOVE LC-POS-ZIP TO WS-POS-ZIP.
+       LOAD-LAYOUT-CONTROL-CLOSE.
+           CLOSE layout-control-file.
+       LOAD-LAYOUT-CONTROL-EXIT.
+           EXIT.
+
+       WRITE-LABEL.
+           MOVE SPACES TO LABEL-LINE.
+           STRING OUT-FIRST-NAME DELIMITED BY SPACE
+                  ' ' DELIMITED BY SIZE
+                  OUT-LAST-NAME DELIMITED BY SPACE
+                  INTO LABEL-LINE
+           END-STRING.
+           WRITE LABEL-LINE.
+           MOVE OUT-STREET TO LABEL-LINE.
+           WRITE LABEL-LINE.
+           MOVE SPACES TO LABEL-LINE.
+           STRING OUT-CITY DELIMITED BY SPACE
+                  ', ' DELIMITED BY SIZE
+                  OUT-STATE DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  OUT-ZIP DELIMITED BY SPACE
+                  INTO LABEL-LINE
+           END-STRING.
+           WRITE LABEL-LINE.
+           MOVE SPACES TO LABEL-LINE.
+           WRITE LABEL-LINE.
+           ADD 1 TO WS-LABEL-COUNT-ON-PAGE.
+           IF WS-LABEL-COUNT-ON-PAGE = WS-LABELS-PER-PAGE
+               MOVE WS-FORM-FEED TO LABEL-LINE
+               WRITE LABEL-LINE
+               MOVE ZERO TO WS-LABEL-COUNT-ON-PAGE
+           END-IF.
+       WRITE-LABEL-EXIT.
+           EXIT.
+
+       HEADER-ROUTINE.
+           MOVE SPACES TO INPUT-RECORD.
+           READ datain
+               AT END
+                   DISPLAY 'READ-CSV ERROR: INPUT FILE IS EMPTY'
+                   MOVE 16 TO RETURN-CODE
+                   GO TO END-ROUTINE
+           END-READ.
+           IF HT-TAG NOT = 'HDR'
+               DISPLAY 'READ-CSV ERROR: MISSING OR INVALID HEADER '
+                   'RECORD'
+               MOVE 16 TO RETURN-CODE
+               GO TO END-ROUTINE
+           END-IF.
+       HEADER-ROUTINE-EXIT.
+           EXIT.
+
+       READ-LAST-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-COUNT.
+           MOVE ZERO TO WS-RESTART-TOTALS.
+       READ-LAST-CHECKPOINT-READ.
+           READ checkpoint-file AT END
+               GO TO READ-LAST-CHECKPOINT-EXIT.
+           MOVE CKPT-RECORDS-READ TO WS-RESTART-COUNT.
+           MOVE CKPT-RECORDS-WRITTEN TO WS-RESTART-WRITTEN.
+           MOVE CKPT-RECORDS-REJECTED TO WS-RESTART-REJECTED.
+           MOVE CKPT-RECORDS-EXCEPTED TO WS-RESTART-EXCEPTED.
+           MOVE CKPT-RECORDS-DUPLICATE TO WS-RESTART-DUPLICATE.
+           MOVE CKPT-LABEL-COUNT-ON-PAGE
+               TO WS-RESTART-LABEL-COUNT-ON-PAGE.
+           GO TO READ-LAST-CHECKPOINT-READ.
+       READ-LAST-CHECKPOINT-EXIT.
+           EXIT.
+
+       SKIP-TO-CHECKPOINT.
+           MOVE ZERO TO WS-SKIP-COUNT.
+       SKIP-TO-CHECKPOINT-READ.
+           IF WS-SKIP-COUNT > WS-RESTART-COUNT
+               GO TO SKIP-TO-CHECKPOINT-EXIT
+           END-IF.
+           READ datain AT END GO TO SKIP-TO-CHECKPOINT-EXIT.
+           ADD 1 TO WS-SKIP-COUNT.
+           GO TO SKIP-TO-CHECKPOINT-READ.
+       SKIP-TO-CHECKPOINT-EXIT.
+           MOVE WS-RESTART-COUNT TO WS-RECORDS-READ.
+           MOVE WS-RESTART-WRITTEN TO WS-RECORDS-WRITTEN.
+           MOVE WS-RESTART-REJECTED TO WS-RECORDS-REJECTED.
+           MOVE WS-RESTART-EXCEPTED TO WS-RECORDS-EXCEPTED.
+           MOVE WS-RESTART-DUPLICATE TO WS-RECORDS-DUPLICATE.
+           MOVE WS-RESTART-LABEL-COUNT-ON-PAGE
+               TO WS-LABEL-COUNT-ON-PAGE.
+           EXIT.
+
        END-ROUTINE.
+           MOVE WS-RECORDS-READ TO TOT-READ.
+           MOVE WS-RECORDS-WRITTEN TO TOT-WRITTEN.
+           MOVE WS-RECORDS-REJECTED TO TOT-REJECTED.
+           MOVE WS-RECORDS-EXCEPTED TO TOT-EXCEPTED.
+           MOVE WS-RECORDS-DUPLICATE TO TOT-DUPLICATE.
+           WRITE TOTALS-RECORD.
+           DISPLAY 'READ-CSV RUN SUMMARY'.
+           DISPLAY '  RECORDS READ      : ' WS-RECORDS-READ.
+           DISPLAY '  RECORDS WRITTEN   : ' WS-RECORDS-WRITTEN.
+           DISPLAY '  RECORDS REJECTED  : ' WS-RECORDS-REJECTED.
+           DISPLAY '  RECORDS EXCEPTED  : ' WS-RECORDS-EXCEPTED.
+           DISPLAY '  RECORDS DUPLICATE : ' WS-RECORDS-DUPLICATE.
            CLOSE datain.
-           CLOSE dataout.
-           STOP RUN.
+           IF SORT-MODE-ON
+               CLOSE work-dataout-file
+               SORT sort-work-file ON ASCENDING KEY SRT-ZIP
+                   USING work-dataout-file
+                   GIVING dataout
+           ELSE
+               CLOSE dataout
+           END-IF.
+           CLOSE reject-file.
+           CLOSE totals-file.
+           CLOSE exceptions-file.
+           CLOSE checkpoint-file.
+           CLOSE duplicates-file.
+           CLOSE label-file.
+           GOBACK.
