@@ -3,38 +3,211 @@
       * Date: 2019/10/13
       * Purpose: add 'pla-restart'
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      *   2026/08/09 QC - added TRAINING-LOG-FILE; each game is now
+      *                   recorded for the training coordinator.
+      *   2026/08/09 QC - added trainee-id logon screen, validated
+      *                   against the shop's operator file.
+      *   2026/08/09 QC - added LEADERBOARD-FILE; best score per
+      *                   trainee now persists across sessions.
+      *   2026/08/09 QC - added DIFFICULTY-FILE; guess range and
+      *                   attempt cap are now configurable per level.
+      *   2026/08/09 QC - added operator-prefs-file and a bilingual
+      *                   message table; screens now follow the
+      *                   trainee's saved language preference.
+      *   2026/08/09 QC - TRAINING-LOG-FILE now opens EXTEND so prior
+      *                   sessions are kept instead of wiped on every
+      *                   run; LOAD-MESSAGES now loads default-language
+      *                   text before the logon screens display;
+      *                   LOAD-DIFFICULTY-TABLE now carries the hint
+      *                   threshold into the table; replaced the final
+      *                   STOP RUN with GOBACK so the menu program that
+      *                   CALLs this one regains control.
+      *   2026/08/09 QC - renamed PROGRAM-ID from PLUS-OU-MOINS to
+      *                   PLUS-OU-MOINS-2 so MyFirstCOBOL's CALL
+      *                   resolves to this copy rather than colliding
+      *                   with plusoumoins.cbl's identical PROGRAM-ID;
+      *                   the attempt-cap-exceeded path now logs
+      *                   WS-MAX-ATTEMPTS instead of the post-increment
+      *                   loop counter, which was one higher than the
+      *                   number of guesses actually taken; operator-file
+      *                   now has a FILE STATUS check so a missing file
+      *                   ends the logon loop gracefully instead of
+      *                   abending.
+      *   2026/08/09 QC - the pls-restart reprompt loop only recognized
+      *                   O/N, so an English-language trainee typing Y
+      *                   per the English prompt text could never leave
+      *                   it; now also accepts Y/y. Shortened three
+      *                   WS-MSG-* literals that were wider than their
+      *                   receiving fields and silently truncating on
+      *                   the screen.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PLUS-OU-MOINS.
+       PROGRAM-ID. PLUS-OU-MOINS-2.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT training-log-file
+           ASSIGN TO DISC
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-TLOG-STATUS.
+
+           SELECT operator-file
+           ASSIGN TO DISC
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-OPERATOR-FILE-STATUS.
+
+           SELECT leaderboard-file
+           ASSIGN TO DISC
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LB-TRAINEE-ID
+           FILE STATUS IS WS-LB-STATUS.
+
+           SELECT difficulty-file
+           ASSIGN TO DISC
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-DIFF-FILE-STATUS.
+
+           SELECT operator-prefs-file
+           ASSIGN TO DISC
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PREF-OPERATOR-ID
+           FILE STATUS IS WS-PREF-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  training-log-file.
+       01  TRAINING-LOG-RECORD.
+           05 TLOG-TRAINEE-ID    PIC X(08).
+           05 FILLER             PIC X(02).
+           05 TLOG-DATE          PIC 9(08).
+           05 FILLER             PIC X(02).
+           05 TLOG-WINNING-I     PIC 9(02).
+           05 FILLER             PIC X(02).
+           05 TLOG-OUTCOME       PIC X(01).
+
+       FD  operator-file.
+       01  OPERATOR-RECORD          PIC X(08).
+
+       FD  leaderboard-file.
+       01  LEADERBOARD-RECORD.
+           05 LB-TRAINEE-ID          PIC X(08).
+           05 LB-BEST-I              PIC 9(02).
+
+       FD  difficulty-file.
+       01  DIFFICULTY-RECORD.
+           05 DIF-LEVEL-CODE         PIC X(01).
+           05 DIF-LOW-BOUND          PIC 9(04).
+           05 DIF-HIGH-BOUND        PIC 9(04).
+           05 DIF-MAX-ATTEMPTS       PIC 9(02).
+           05 DIF-HINT-THRESHOLD     PIC 9(02).
+
+       FD  operator-prefs-file.
+       01  OPERATOR-PREFS-RECORD.
+           05 PREF-OPERATOR-ID       PIC X(08).
+           05 PREF-LANGUAGE          PIC X(01).
+
        WORKING-STORAGE SECTION.
-       77 userNumber PIC 9(3).
+       77 WS-PREF-STATUS       PIC X(02).
+       77 WS-LANGUAGE          PIC X(01) VALUE 'F'.
+           88 LANG-IS-FRENCH          VALUE 'F'.
+           88 LANG-IS-ENGLISH         VALUE 'E'.
+       01 WS-MESSAGES.
+           05 WS-MSG-INSTRUCTION1   PIC X(30).
+           05 WS-MSG-ENTRE          PIC X(15).
+           05 WS-MSG-ET             PIC X(06).
+           05 WS-MSG-NOMBRE         PIC X(15).
+           05 WS-MSG-TROP-PETIT     PIC X(30).
+           05 WS-MSG-TROP-GRAND     PIC X(30).
+           05 WS-MSG-TROUVE-EN      PIC X(22).
+           05 WS-MSG-ESSAIS         PIC X(10).
+           05 WS-MSG-PREMIER-COUP   PIC X(40).
+           05 WS-MSG-REJOUER        PIC X(30).
+           05 WS-MSG-IDENTIFIANT    PIC X(15).
+           05 WS-MSG-ID-INCONNU     PIC X(40).
+           05 WS-MSG-RECORD         PIC X(30).
+           05 WS-MSG-ESSAIS-PAR     PIC X(12).
+           05 WS-MSG-NOUVEAU-REC    PIC X(30).
+           05 WS-MSG-NIVEAU         PIC X(40).
+           05 WS-MSG-NIVEAU-INCONNU PIC X(40).
+           05 WS-MSG-TROP-TENTATIVES PIC X(40).
+           05 WS-MSG-INDICE         PIC X(25).
+       77 trainee-id     PIC X(08) VALUE SPACES.
+       77 log-date        PIC 9(08) VALUE ZERO.
+       77 WS-TLOG-STATUS      PIC X(02).
+       77 WS-LB-STATUS         PIC X(02).
+       77 WS-OPERATOR-FILE-STATUS PIC X(02).
+       77 WS-PERSONAL-BEST    PIC 9(02) VALUE 99.
+       77 WS-NEW-BEST-SWITCH  PIC X(01) VALUE 'N'.
+           88 NEW-PERSONAL-BEST       VALUE 'Y'.
+       01 WS-OPERATOR-TABLE.
+           05 WS-OPERATOR-ENTRY OCCURS 200 TIMES
+              INDEXED BY WS-OPERATOR-IDX.
+              10 WS-OPERATOR-ID    PIC X(08).
+       77 WS-OPERATOR-COUNT    PIC 9(04) VALUE ZERO.
+       77 WS-ID-VALID          PIC X(01) VALUE 'N'.
+           88 ID-IS-VALID             VALUE 'Y'.
+       77 WS-DIFF-FILE-STATUS  PIC X(02).
+       01 WS-DIFFICULTY-TABLE.
+           05 WS-DIFF-ENTRY OCCURS 10 TIMES INDEXED BY WS-DIFF-IDX.
+              10 WS-DIFF-LEVEL-CODE      PIC X(01).
+              10 WS-DIFF-LOW-BOUND       PIC 9(04).
+              10 WS-DIFF-HIGH-BOUND      PIC 9(04).
+              10 WS-DIFF-MAX-ATTEMPTS    PIC 9(02).
+              10 WS-DIFF-HINT-THRESHOLD  PIC 9(02).
+       77 WS-DIFF-COUNT        PIC 9(02) VALUE ZERO.
+       77 WS-LEVEL-CHOICE      PIC X(01).
+       77 WS-LEVEL-VALID-SW    PIC X(01) VALUE 'N'.
+           88 LEVEL-IS-VALID          VALUE 'Y'.
+       77 WS-LOW-BOUND         PIC 9(04) VALUE 1.
+       77 WS-HIGH-BOUND        PIC 9(04) VALUE 100.
+       77 WS-MAX-ATTEMPTS      PIC 9(02) VALUE 99.
+       77 WS-ATTEMPT-FAILED-SW PIC X(01) VALUE 'N'.
+           88 ATTEMPT-CAP-HIT        VALUE 'Y'.
+       77 WS-HINT-THRESHOLD    PIC 9(02) VALUE 5.
+       77 WS-CUR-LOW           PIC 9(04).
+       77 WS-CUR-HIGH          PIC 9(04).
+       77 userNumber PIC 9(4).
        77 seed PIC 9(8) VALUE 0.
-       77 randNumber PIC 9(3).
+       77 randNumber PIC 9(4).
        77 i PIC 9(2).
        77 play PIC x.
        77 iCola PIC 9(2) VALUE 30.
        77 iColb PIC 9(2) VALUE 33.
 
        SCREEN SECTION.
+           01 pls-language.
+               02 BLANK SCREEN.
+               02 LINE 3 COL 10 VALUE 'Langue / Language (F/E) : '.
+               02 PIC X(01) TO WS-LANGUAGE REQUIRED.
+
            01 pla-instruction.
                02 BLANK SCREEN.
-               02 LINE 3 COL 10 VALUE 'Veuillez entrer un nombre '.
-               02 VALUE 'compris entre 1 et 100 :'.
+               02 LINE 3 COL 10 PIC X(30) FROM WS-MSG-INSTRUCTION1.
+               02 PIC X(15) FROM WS-MSG-ENTRE.
+               02 PIC zzz9 FROM WS-LOW-BOUND.
+               02 PIC X(06) FROM WS-MSG-ET.
+               02 PIC zzz9 FROM WS-HIGH-BOUND.
+               02 VALUE ' :'.
 
            01 pls-reponse.
-               02 LINE 5 COL 10 VALUE 'Nombre : '.
-               02 PIC zzz TO userNumber REQUIRED.
+               02 LINE 5 COL 10 PIC X(15) FROM WS-MSG-NOMBRE.
+               02 PIC zzzz TO userNumber REQUIRED.
 
            01 pla-inf.
-               02 LINE 7 COL 10 VALUE 'Votre nombre est trop petit'
+               02 LINE 7 COL 10 PIC X(30) FROM WS-MSG-TROP-PETIT
                FOREGROUND-COLOR 4
                BACKGROUND-COLOR 15.
 
            01 pla-sup.
-               02 LINE 7 COL 10 VALUE 'Votre nombre est trop grand'
+               02 LINE 7 COL 10 PIC X(30) FROM WS-MSG-TROP-GRAND
                FOREGROUND-COLOR 15
                BACKGROUND-COLOR 4.
 
@@ -42,40 +215,162 @@
                02 LINE 7 COL 10 VALUE '     B I N G O             '.
 
            01 pla-normal.
-               02 LINE 9 COL 10 VALUE 'Vous avez trouvé en '.
+               02 LINE 9 COL 10 PIC X(22) FROM WS-MSG-TROUVE-EN.
                02 COL iCola PIC zz FROM i.
-               02 COL iColb VALUE 'essais !'.
+               02 COL iColb PIC X(10) FROM WS-MSG-ESSAIS.
 
            01 pla-lucky.
-               02 LINE 9 COL 10 VALUE 'Vous avez trouvé du premier '.
-               02 VALUE 'coup !!'.
+               02 LINE 9 COL 10 PIC X(40) FROM WS-MSG-PREMIER-COUP.
 
            01 pls-restart.
-               02 LINE 11 COL 10 VALUE 'Voulez-vous rejouer ? O/N '.
+               02 LINE 11 COL 10 PIC X(30) FROM WS-MSG-REJOUER.
                02 COL 37 PIC x TO play REQUIRED.
 
+           01 pls-trainee-id.
+               02 BLANK SCREEN.
+               02 LINE 3 COL 10 PIC X(15) FROM WS-MSG-IDENTIFIANT.
+               02 PIC X(08) TO trainee-id REQUIRED.
+
+           01 pla-bad-id.
+               02 LINE 5 COL 10 PIC X(40) FROM WS-MSG-ID-INCONNU
+               FOREGROUND-COLOR 4
+               BACKGROUND-COLOR 15.
+
+           01 pla-best-score.
+               02 LINE 10 COL 10 PIC X(30) FROM WS-MSG-RECORD.
+               02 PIC zz FROM WS-PERSONAL-BEST.
+               02 PIC X(12) FROM WS-MSG-ESSAIS-PAR.
+
+           01 pla-new-best.
+               02 LINE 10 COL 10 PIC X(30) FROM WS-MSG-NOUVEAU-REC
+               FOREGROUND-COLOR 2.
+
+           01 pls-difficulty.
+               02 BLANK SCREEN.
+               02 LINE 3 COL 10 PIC X(40) FROM WS-MSG-NIVEAU.
+               02 PIC X(01) TO WS-LEVEL-CHOICE REQUIRED.
+
+           01 pla-bad-level.
+               02 LINE 5 COL 10 PIC X(40) FROM WS-MSG-NIVEAU-INCONNU
+               FOREGROUND-COLOR 4
+               BACKGROUND-COLOR 15.
+
+           01 pla-too-many.
+               02 LINE 7 COL 10 PIC X(40) FROM WS-MSG-TROP-TENTATIVES
+               FOREGROUND-COLOR 15
+               BACKGROUND-COLOR 4.
+
+           01 pla-hint.
+               02 LINE 8 COL 10 PIC X(25) FROM WS-MSG-INDICE
+               FOREGROUND-COLOR 3.
+               02 PIC zzz9 FROM WS-CUR-LOW FOREGROUND-COLOR 3.
+               02 PIC X(06) FROM WS-MSG-ET FOREGROUND-COLOR 3.
+               02 PIC zzz9 FROM WS-CUR-HIGH FOREGROUND-COLOR 3.
+               02 VALUE '.'
+               FOREGROUND-COLOR 3.
+
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            INITIALIZE userNumber
 
+           PERFORM LOAD-OPERATOR-TABLE THRU LOAD-OPERATOR-TABLE-EXIT
+           PERFORM LOAD-MESSAGES THRU LOAD-MESSAGES-EXIT
+
+           PERFORM UNTIL ID-IS-VALID
+               DISPLAY pls-trainee-id
+               ACCEPT pls-trainee-id
+               MOVE 'N' TO WS-ID-VALID
+               SET WS-OPERATOR-IDX TO 1
+               SEARCH WS-OPERATOR-ENTRY
+                   AT END
+                       DISPLAY pla-bad-id
+                   WHEN WS-OPERATOR-ID (WS-OPERATOR-IDX) = trainee-id
+                       MOVE 'Y' TO WS-ID-VALID
+               END-SEARCH
+           END-PERFORM
+
+           PERFORM LOAD-LANGUAGE-PREF THRU LOAD-LANGUAGE-PREF-EXIT
+           PERFORM LOAD-MESSAGES THRU LOAD-MESSAGES-EXIT
+
+           OPEN EXTEND training-log-file
+           IF WS-TLOG-STATUS = '05' OR '35'
+               OPEN OUTPUT training-log-file
+           END-IF
+
+           PERFORM OPEN-LEADERBOARD THRU OPEN-LEADERBOARD-EXIT
+           PERFORM READ-PERSONAL-BEST THRU READ-PERSONAL-BEST-EXIT
+
+           PERFORM LOAD-DIFFICULTY-TABLE THRU LOAD-DIFFICULTY-TABLE-EXIT
+
+           PERFORM UNTIL LEVEL-IS-VALID
+               DISPLAY pls-difficulty
+               ACCEPT pls-difficulty
+               MOVE 'N' TO WS-LEVEL-VALID-SW
+               SET WS-DIFF-IDX TO 1
+               SEARCH WS-DIFF-ENTRY
+                   AT END
+                       DISPLAY pla-bad-level
+                   WHEN WS-DIFF-LEVEL-CODE (WS-DIFF-IDX)
+                        = WS-LEVEL-CHOICE
+                       MOVE 'Y' TO WS-LEVEL-VALID-SW
+                       MOVE WS-DIFF-LOW-BOUND (WS-DIFF-IDX)
+                           TO WS-LOW-BOUND
+                       MOVE WS-DIFF-HIGH-BOUND (WS-DIFF-IDX)
+                           TO WS-HIGH-BOUND
+                       MOVE WS-DIFF-MAX-ATTEMPTS (WS-DIFF-IDX)
+                           TO WS-MAX-ATTEMPTS
+                       MOVE WS-DIFF-HINT-THRESHOLD (WS-DIFF-IDX)
+                           TO WS-HINT-THRESHOLD
+               END-SEARCH
+           END-PERFORM
+
            PERFORM UNTIL play = 'n' OR 'N'
                MOVE FUNCTION CURRENT-DATE(9:8) TO seed
 
-               COMPUTE randNumber = FUNCTION RANDOM (seed) * 100 + 1
+               COMPUTE randNumber =
+                   FUNCTION RANDOM (seed) *
+                       (WS-HIGH-BOUND - WS-LOW-BOUND + 1)
+                   + WS-LOW-BOUND
 
                DISPLAY pla-instruction
 
-               PERFORM UNTIL userNumber = randNumber
+               MOVE 'N' TO WS-ATTEMPT-FAILED-SW
+               MOVE WS-LOW-BOUND TO WS-CUR-LOW
+               MOVE WS-HIGH-BOUND TO WS-CUR-HIGH
+
+               PERFORM UNTIL userNumber = randNumber OR ATTEMPT-CAP-HIT
                    MOVE 0 TO userNumber
                    COMPUTE i = i + 1
+                   IF i > WS-MAX-ATTEMPTS
+                       MOVE 'Y' TO WS-ATTEMPT-FAILED-SW
+                       DISPLAY pla-too-many
+                       MOVE 'F' TO TLOG-OUTCOME
+                       MOVE WS-MAX-ATTEMPTS TO i
+                       PERFORM WRITE-TRAINING-LOG
+                       EXIT PERFORM
+                   END-IF
                    DISPLAY pls-reponse
                    ACCEPT pls-reponse
                    IF userNumber < randNumber THEN
                        DISPLAY pla-inf
+                       IF userNumber + 1 > WS-CUR-LOW
+                           MOVE userNumber TO WS-CUR-LOW
+                           ADD 1 TO WS-CUR-LOW
+                       END-IF
+                       IF i >= WS-HINT-THRESHOLD
+                           DISPLAY pla-hint
+                       END-IF
                    ELSE
                        IF userNumber > randNumber THEN
                            DISPLAY pla-sup
+                           IF userNumber - 1 < WS-CUR-HIGH
+                               MOVE userNumber TO WS-CUR-HIGH
+                               SUBTRACT 1 FROM WS-CUR-HIGH
+                           END-IF
+                           IF i >= WS-HINT-THRESHOLD
+                               DISPLAY pla-hint
+                           END-IF
                        ELSE
                            IF i > 9 THEN
                                MOVE 31 TO iCola
@@ -87,8 +382,18 @@
                            DISPLAY pla-win
                            IF i = 1 THEN
                                DISPLAY pla-lucky
+                               MOVE 'L' TO TLOG-OUTCOME
                            ELSE
                                DISPLAY pla-normal
+                               MOVE 'N' TO TLOG-OUTCOME
+                           END-IF
+                           PERFORM WRITE-TRAINING-LOG
+                           PERFORM UPDATE-LEADERBOARD
+                               THRU UPDATE-LEADERBOARD-EXIT
+                           IF NEW-PERSONAL-BEST
+                               DISPLAY pla-new-best
+                           ELSE
+                               DISPLAY pla-best-score
                            END-IF
                        END-IF
                    END-IF
@@ -97,11 +402,190 @@
                MOVE ' ' TO play
 
                PERFORM UNTIL play = 'o' OR 'O' OR 'n' OR 'N'
+                   OR 'y' OR 'Y'
                    DISPLAY pls-restart
                    ACCEPT pls-restart
                END-PERFORM
 
            END-PERFORM
 
-           STOP RUN.
-       END PROGRAM PLUS-OU-MOINS.
+           CLOSE training-log-file
+           CLOSE leaderboard-file
+
+           GOBACK.
+
+       WRITE-TRAINING-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO log-date
+           MOVE trainee-id TO TLOG-TRAINEE-ID
+           MOVE log-date TO TLOG-DATE
+           MOVE i TO TLOG-WINNING-I
+           WRITE TRAINING-LOG-RECORD.
+       WRITE-TRAINING-LOG-EXIT.
+           EXIT.
+
+       OPEN-LEADERBOARD.
+           OPEN I-O leaderboard-file
+           IF WS-LB-STATUS = '35'
+               OPEN OUTPUT leaderboard-file
+               CLOSE leaderboard-file
+               OPEN I-O leaderboard-file
+           END-IF.
+       OPEN-LEADERBOARD-EXIT.
+           EXIT.
+
+       READ-PERSONAL-BEST.
+           MOVE trainee-id TO LB-TRAINEE-ID
+           READ leaderboard-file
+               INVALID KEY
+                   MOVE 99 TO WS-PERSONAL-BEST
+           END-READ
+           IF WS-LB-STATUS = '00'
+               MOVE LB-BEST-I TO WS-PERSONAL-BEST
+           END-IF.
+       READ-PERSONAL-BEST-EXIT.
+           EXIT.
+
+       UPDATE-LEADERBOARD.
+           MOVE 'N' TO WS-NEW-BEST-SWITCH
+           IF i < WS-PERSONAL-BEST
+               MOVE i TO WS-PERSONAL-BEST
+               MOVE 'Y' TO WS-NEW-BEST-SWITCH
+               MOVE trainee-id TO LB-TRAINEE-ID
+               MOVE WS-PERSONAL-BEST TO LB-BEST-I
+               REWRITE LEADERBOARD-RECORD
+                   INVALID KEY
+                       WRITE LEADERBOARD-RECORD
+               END-REWRITE
+           END-IF.
+       UPDATE-LEADERBOARD-EXIT.
+           EXIT.
+
+       LOAD-DIFFICULTY-TABLE.
+           OPEN INPUT difficulty-file.
+           IF WS-DIFF-FILE-STATUS NOT = '00'
+               MOVE 'Y' TO WS-LEVEL-VALID-SW
+               GO TO LOAD-DIFFICULTY-TABLE-EXIT
+           END-IF.
+       LOAD-DIFFICULTY-TABLE-READ.
+           READ difficulty-file
+               AT END GO TO LOAD-DIFFICULTY-TABLE-CLOSE.
+           ADD 1 TO WS-DIFF-COUNT
+           MOVE DIF-LEVEL-CODE TO WS-DIFF-LEVEL-CODE (WS-DIFF-COUNT)
+           MOVE DIF-LOW-BOUND TO WS-DIFF-LOW-BOUND (WS-DIFF-COUNT)
+           MOVE DIF-HIGH-BOUND TO WS-DIFF-HIGH-BOUND (WS-DIFF-COUNT)
+           MOVE DIF-MAX-ATTEMPTS TO WS-DIFF-MAX-ATTEMPTS (WS-DIFF-COUNT)
+           MOVE DIF-HINT-THRESHOLD
+               TO WS-DIFF-HINT-THRESHOLD (WS-DIFF-COUNT)
+           GO TO LOAD-DIFFICULTY-TABLE-READ.
+       LOAD-DIFFICULTY-TABLE-CLOSE.
+           CLOSE difficulty-file.
+       LOAD-DIFFICULTY-TABLE-EXIT.
+           EXIT.
+
+       LOAD-OPERATOR-TABLE.
+           OPEN INPUT operator-file
+           IF WS-OPERATOR-FILE-STATUS NOT = '00'
+               GO TO LOAD-OPERATOR-TABLE-EXIT
+           END-IF
+           READ operator-file
+               AT END GO TO LOAD-OPERATOR-TABLE-CLOSE
+           END-READ.
+       LOAD-OPERATOR-TABLE-READ.
+           ADD 1 TO WS-OPERATOR-COUNT
+           MOVE OPERATOR-RECORD TO WS-OPERATOR-ID (WS-OPERATOR-COUNT)
+           READ operator-file
+               AT END GO TO LOAD-OPERATOR-TABLE-CLOSE
+           END-READ
+           GO TO LOAD-OPERATOR-TABLE-READ.
+       LOAD-OPERATOR-TABLE-CLOSE.
+           CLOSE operator-file.
+       LOAD-OPERATOR-TABLE-EXIT.
+           EXIT.
+
+       LOAD-LANGUAGE-PREF.
+           MOVE 'F' TO WS-LANGUAGE
+           OPEN I-O operator-prefs-file
+           IF WS-PREF-STATUS = '35'
+               OPEN OUTPUT operator-prefs-file
+               CLOSE operator-prefs-file
+               OPEN I-O operator-prefs-file
+           END-IF
+           MOVE trainee-id TO PREF-OPERATOR-ID
+           READ operator-prefs-file
+               INVALID KEY
+                   DISPLAY pls-language
+                   ACCEPT pls-language
+                   IF WS-LANGUAGE NOT = 'E'
+                       MOVE 'F' TO WS-LANGUAGE
+                   END-IF
+                   MOVE trainee-id TO PREF-OPERATOR-ID
+                   MOVE WS-LANGUAGE TO PREF-LANGUAGE
+                   WRITE OPERATOR-PREFS-RECORD
+           END-READ
+           IF WS-PREF-STATUS = '00'
+               MOVE PREF-LANGUAGE TO WS-LANGUAGE
+           END-IF
+           CLOSE operator-prefs-file.
+       LOAD-LANGUAGE-PREF-EXIT.
+           EXIT.
+
+       LOAD-MESSAGES.
+           IF LANG-IS-ENGLISH
+               MOVE 'Please enter a number ' TO WS-MSG-INSTRUCTION1
+               MOVE 'between ' TO WS-MSG-ENTRE
+               MOVE ' and ' TO WS-MSG-ET
+               MOVE 'Number : ' TO WS-MSG-NOMBRE
+               MOVE 'Your number is too small'
+                   TO WS-MSG-TROP-PETIT
+               MOVE 'Your number is too big'
+                   TO WS-MSG-TROP-GRAND
+               MOVE 'You found it in ' TO WS-MSG-TROUVE-EN
+               MOVE 'try(ies) !' TO WS-MSG-ESSAIS
+               MOVE 'You found it on the first try !!'
+                   TO WS-MSG-PREMIER-COUP
+               MOVE 'Do you want to play again? Y/N'
+                   TO WS-MSG-REJOUER
+               MOVE 'Operator ID : ' TO WS-MSG-IDENTIFIANT
+               MOVE 'Unknown operator ID, please try again.'
+                   TO WS-MSG-ID-INCONNU
+               MOVE 'Your personal best : ' TO WS-MSG-RECORD
+               MOVE ' try(ies).' TO WS-MSG-ESSAIS-PAR
+               MOVE 'New personal best !' TO WS-MSG-NOUVEAU-REC
+               MOVE 'Level (F=Easy, N=Normal, D=Hard) : '
+                   TO WS-MSG-NIVEAU
+               MOVE 'Unknown level, please try again.'
+                   TO WS-MSG-NIVEAU-INCONNU
+               MOVE 'Too many attempts, session failed.'
+                   TO WS-MSG-TROP-TENTATIVES
+               MOVE 'Hint : the number is ' TO WS-MSG-INDICE
+           ELSE
+               MOVE 'Veuillez entrer un nombre ' TO WS-MSG-INSTRUCTION1
+               MOVE 'compris entre ' TO WS-MSG-ENTRE
+               MOVE ' et ' TO WS-MSG-ET
+               MOVE 'Nombre : ' TO WS-MSG-NOMBRE
+               MOVE 'Votre nombre est trop petit'
+                   TO WS-MSG-TROP-PETIT
+               MOVE 'Votre nombre est trop grand'
+                   TO WS-MSG-TROP-GRAND
+               MOVE 'Vous avez trouve en ' TO WS-MSG-TROUVE-EN
+               MOVE 'essais !' TO WS-MSG-ESSAIS
+               MOVE 'Vous avez trouve du premier coup !!'
+                   TO WS-MSG-PREMIER-COUP
+               MOVE 'Voulez-vous rejouer ? O/N ' TO WS-MSG-REJOUER
+               MOVE 'Identifiant : ' TO WS-MSG-IDENTIFIANT
+               MOVE 'Identifiant inconnu, veuillez ressaisir.'
+                   TO WS-MSG-ID-INCONNU
+               MOVE 'Votre record personnel : ' TO WS-MSG-RECORD
+               MOVE ' essai(s).' TO WS-MSG-ESSAIS-PAR
+               MOVE 'Nouveau record personnel !' TO WS-MSG-NOUVEAU-REC
+               MOVE 'Niveau (F=Facile,N=Normal,D=Difficile) :'
+                   TO WS-MSG-NIVEAU
+               MOVE 'Niveau inconnu, veuillez recommencer.'
+                   TO WS-MSG-NIVEAU-INCONNU
+               MOVE 'Trop de tentatives, session echouee.'
+                   TO WS-MSG-TROP-TENTATIVES
+               MOVE 'Indice : le nombre est ' TO WS-MSG-INDICE
+           END-IF.
+       LOAD-MESSAGES-EXIT.
+           EXIT.
+       END PROGRAM PLUS-OU-MOINS-2.
