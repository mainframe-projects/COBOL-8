@@ -2,37 +2,302 @@
       * Date: 2019/10/13
       * Purpose: test ACCEPT
       * Tectonics: cobc
+      * Modification History:
+      *   2026/08/09 QC - nom is now a validated operator logon: content
+      *                   checked, then matched against operator-file,
+      *                   with a re-prompt loop on either failure.
+      *   2026/08/09 QC - added session-audit-file; every successful
+      *                   logon appends operator ID, date and time.
+      *   2026/08/09 QC - added a routing menu after the greeting so the
+      *                   operator can launch the shop's other programs.
+      *   2026/08/09 QC - added operator-prefs-file and a bilingual
+      *                   message table; the logon screens now follow
+      *                   each operator's saved language preference.
+      *   2026/08/09 QC - operator-file now has a FILE STATUS check so
+      *                   a missing file ends the logon loop gracefully
+      *                   instead of abending; the routing menu now
+      *                   CALLs PLUS-OU-MOINS-2, the PROGRAM-ID
+      *                   plusoumoins2.cbl was renamed to so it no
+      *                   longer collides with plusoumoins.cbl.
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROGRAM-ID. MyFirstCOBOL.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT operator-file
+           ASSIGN TO DISC
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-OPERATOR-FILE-STATUS.
+
+           SELECT session-audit-file
+           ASSIGN TO DISC
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT operator-prefs-file
+           ASSIGN TO DISC
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PREF-OPERATOR-ID
+           FILE STATUS IS WS-PREF-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  operator-file.
+       01  OPERATOR-RECORD          PIC X(08).
+
+       FD  session-audit-file.
+       01  SESSION-AUDIT-RECORD.
+           05 AUD-OPERATOR-ID        PIC X(08).
+           05 FILLER                 PIC X(02).
+           05 AUD-DATE               PIC 9(08).
+           05 FILLER                 PIC X(02).
+           05 AUD-TIME               PIC 9(08).
+
+       FD  operator-prefs-file.
+       01  OPERATOR-PREFS-RECORD.
+           05 PREF-OPERATOR-ID       PIC X(08).
+           05 PREF-LANGUAGE          PIC X(01).
+
        WORKING-STORAGE SECTION.
        77 nom PIC x(25).
-
+       77 WS-AUDIT-FILE-STATUS  PIC X(02).
+       77 WS-OPERATOR-FILE-STATUS PIC X(02).
+       77 WS-PREF-STATUS        PIC X(02).
+       77 WS-LANGUAGE           PIC X(01) VALUE 'F'.
+           88 LANG-IS-FRENCH           VALUE 'F'.
+           88 LANG-IS-ENGLISH          VALUE 'E'.
+       01 WS-MESSAGES.
+           05 WS-MSG-TITRE          PIC X(40).
+           05 WS-MSG-NOM-PROMPT     PIC X(40).
+           05 WS-MSG-SALUT          PIC X(10).
+           05 WS-MSG-NOM-INVALIDE   PIC X(40).
+           05 WS-MSG-NOM-INCONNU    PIC X(40).
+           05 WS-MSG-MENU-TITRE     PIC X(40).
+           05 WS-MSG-MENU-OPT1      PIC X(40).
+           05 WS-MSG-MENU-OPT2      PIC X(40).
+           05 WS-MSG-MENU-OPT9      PIC X(40).
+           05 WS-MSG-CHOIX          PIC X(40).
+       01 WS-OPERATOR-TABLE.
+           05 WS-OPERATOR-ENTRY OCCURS 200 TIMES
+              INDEXED BY WS-OPERATOR-IDX.
+              10 WS-OPERATOR-ID    PIC X(08).
+       77 WS-OPERATOR-COUNT    PIC 9(04) VALUE ZERO.
+       77 WS-ID-VALID-SW       PIC X(01) VALUE 'N'.
+           88 ID-IS-VALID             VALUE 'Y'.
+       77 WS-CONTENT-VALID-SW  PIC X(01) VALUE 'N'.
+           88 CONTENT-IS-VALID       VALUE 'Y'.
+       77 WS-CHECK-IDX         PIC 9(02).
+       77 WS-NOM-CHAR          PIC X(01).
+       77 WS-MENU-CHOICE       PIC X(01).
 
        SCREEN SECTION.
+           1 pls-language.
+               2 BLANK SCREEN.
+               2 LINE 3 COL 10 VALUE 'Langue / Language (F/E) : '.
+               2 PIC X(01) TO WS-LANGUAGE REQUIRED.
+
            1 pla-titre.
                2 BLANK SCREEN.
-               2 LINE 6 COL 10 VALUE 'Hey !'.
+               2 LINE 6 COL 10 PIC X(40) FROM WS-MSG-TITRE.
 
            1 pls-nom.
-               2 LINE 8 COL 10 VALUE 'Quel est ton nom ? '.
+               2 BLANK SCREEN.
+               2 LINE 8 COL 10 PIC X(40) FROM WS-MSG-NOM-PROMPT.
                2 PIC x(25) TO nom REQUIRED.
 
+           1 pla-nom-invalide.
+               2 LINE 10 COL 10 PIC X(40) FROM WS-MSG-NOM-INVALIDE
+               FOREGROUND-COLOR 4
+               BACKGROUND-COLOR 15.
+
+           1 pla-nom-inconnu.
+               2 LINE 10 COL 10 PIC X(40) FROM WS-MSG-NOM-INCONNU
+               FOREGROUND-COLOR 4
+               BACKGROUND-COLOR 15.
+
            1 pla-nom.
-               2 LINE 10 COL 10 VALUE 'Salut'.
+               2 LINE 10 COL 10 PIC X(10) FROM WS-MSG-SALUT.
                2 COL 16 PIC x(25) FROM nom.
 
+           1 pla-menu.
+               2 BLANK SCREEN.
+               2 LINE 3 COL 10 PIC X(40) FROM WS-MSG-MENU-TITRE.
+               2 LINE 5 COL 10 PIC X(40) FROM WS-MSG-MENU-OPT1.
+               2 LINE 6 COL 10 PIC X(40) FROM WS-MSG-MENU-OPT2.
+               2 LINE 7 COL 10 PIC X(40) FROM WS-MSG-MENU-OPT9.
+
+           1 pls-menu-choice.
+               2 LINE 9 COL 10 PIC X(40) FROM WS-MSG-CHOIX.
+               2 PIC X(01) TO WS-MENU-CHOICE REQUIRED.
+
        PROCEDURE DIVISION.
 
+       PERFORM LOAD-MESSAGES THRU LOAD-MESSAGES-EXIT.
+
       *> On affiche le nom de notre programme
        DISPLAY pla-titre.
 
-      *> Ensuite on affiche le formulaire de saisie
-       DISPLAY pls-nom.
-       ACCEPT pls-nom.
+       PERFORM LOAD-OPERATOR-TABLE THRU LOAD-OPERATOR-TABLE-EXIT.
+
+      *> Ensuite on affiche le formulaire de saisie, avec reprompt
+      *> tant que le nom n'est pas une identification valide
+       PERFORM UNTIL ID-IS-VALID
+           DISPLAY pls-nom
+           ACCEPT pls-nom
+           PERFORM CHECK-NOM-CONTENT THRU CHECK-NOM-CONTENT-EXIT
+           IF NOT CONTENT-IS-VALID
+               DISPLAY pla-nom-invalide
+           ELSE
+               SET WS-OPERATOR-IDX TO 1
+               SEARCH WS-OPERATOR-ENTRY
+                   AT END
+                       DISPLAY pla-nom-inconnu
+                   WHEN WS-OPERATOR-ID (WS-OPERATOR-IDX) = nom (1:8)
+                       MOVE 'Y' TO WS-ID-VALID-SW
+               END-SEARCH
+           END-IF
+       END-PERFORM
+
        DISPLAY pla-nom.
        DISPLAY '.'.
 
+       PERFORM WRITE-SESSION-AUDIT THRU WRITE-SESSION-AUDIT-EXIT.
+
+       PERFORM LOAD-LANGUAGE-PREF THRU LOAD-LANGUAGE-PREF-EXIT.
+       PERFORM LOAD-MESSAGES THRU LOAD-MESSAGES-EXIT.
+
+       PERFORM UNTIL WS-MENU-CHOICE = '9'
+           DISPLAY pla-menu
+           ACCEPT pls-menu-choice
+           EVALUATE WS-MENU-CHOICE
+               WHEN '1'
+                   CALL 'READ-CSV'
+               WHEN '2'
+                   CALL 'PLUS-OU-MOINS-2'
+               WHEN '9'
+                   CONTINUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+       END-PERFORM.
+
        STOP RUN.
+
+       CHECK-NOM-CONTENT.
+           MOVE 'Y' TO WS-CONTENT-VALID-SW
+           IF nom = SPACES
+               MOVE 'N' TO WS-CONTENT-VALID-SW
+               GO TO CHECK-NOM-CONTENT-EXIT
+           END-IF
+           PERFORM VARYING WS-CHECK-IDX FROM 1 BY 1
+                   UNTIL WS-CHECK-IDX > 25
+               MOVE nom (WS-CHECK-IDX:1) TO WS-NOM-CHAR
+               IF WS-NOM-CHAR NOT = SPACE
+                  AND (WS-NOM-CHAR NOT ALPHABETIC)
+                  AND WS-NOM-CHAR NOT = '-'
+                  AND WS-NOM-CHAR NOT = "'"
+                   MOVE 'N' TO WS-CONTENT-VALID-SW
+               END-IF
+           END-PERFORM.
+       CHECK-NOM-CONTENT-EXIT.
+           EXIT.
+
+       WRITE-SESSION-AUDIT.
+           OPEN EXTEND session-audit-file
+           IF WS-AUDIT-FILE-STATUS = '05' OR '35'
+               OPEN OUTPUT session-audit-file
+           END-IF
+           MOVE nom (1:8) TO AUD-OPERATOR-ID
+           MOVE FUNCTION CURRENT-DATE (1:8) TO AUD-DATE
+           MOVE FUNCTION CURRENT-DATE (9:8) TO AUD-TIME
+           WRITE SESSION-AUDIT-RECORD
+           CLOSE session-audit-file.
+       WRITE-SESSION-AUDIT-EXIT.
+           EXIT.
+
+       LOAD-OPERATOR-TABLE.
+           OPEN INPUT operator-file
+           IF WS-OPERATOR-FILE-STATUS NOT = '00'
+               GO TO LOAD-OPERATOR-TABLE-EXIT
+           END-IF
+           READ operator-file
+               AT END GO TO LOAD-OPERATOR-TABLE-CLOSE
+           END-READ.
+       LOAD-OPERATOR-TABLE-READ.
+           ADD 1 TO WS-OPERATOR-COUNT
+           MOVE OPERATOR-RECORD TO WS-OPERATOR-ID (WS-OPERATOR-COUNT)
+           READ operator-file
+               AT END GO TO LOAD-OPERATOR-TABLE-CLOSE
+           END-READ
+           GO TO LOAD-OPERATOR-TABLE-READ.
+       LOAD-OPERATOR-TABLE-CLOSE.
+           CLOSE operator-file.
+       LOAD-OPERATOR-TABLE-EXIT.
+           EXIT.
+
+       LOAD-LANGUAGE-PREF.
+           MOVE 'F' TO WS-LANGUAGE
+           OPEN I-O operator-prefs-file
+           IF WS-PREF-STATUS = '35'
+               OPEN OUTPUT operator-prefs-file
+               CLOSE operator-prefs-file
+               OPEN I-O operator-prefs-file
+           END-IF
+           MOVE nom (1:8) TO PREF-OPERATOR-ID
+           READ operator-prefs-file
+               INVALID KEY
+                   DISPLAY pls-language
+                   ACCEPT pls-language
+                   IF WS-LANGUAGE NOT = 'E'
+                       MOVE 'F' TO WS-LANGUAGE
+                   END-IF
+                   MOVE nom (1:8) TO PREF-OPERATOR-ID
+                   MOVE WS-LANGUAGE TO PREF-LANGUAGE
+                   WRITE OPERATOR-PREFS-RECORD
+           END-READ
+           IF WS-PREF-STATUS = '00'
+               MOVE PREF-LANGUAGE TO WS-LANGUAGE
+           END-IF
+           CLOSE operator-prefs-file.
+       LOAD-LANGUAGE-PREF-EXIT.
+           EXIT.
+
+       LOAD-MESSAGES.
+           IF LANG-IS-ENGLISH
+               MOVE 'Hey !' TO WS-MSG-TITRE
+               MOVE 'What is your name ? ' TO WS-MSG-NOM-PROMPT
+               MOVE 'Hi' TO WS-MSG-SALUT
+               MOVE 'Invalid name, please try again.'
+                   TO WS-MSG-NOM-INVALIDE
+               MOVE 'Unknown operator, please try again.'
+                   TO WS-MSG-NOM-INCONNU
+               MOVE 'What would you like to run ?'
+                   TO WS-MSG-MENU-TITRE
+               MOVE '1. CSV conversion (READ-CSV)' TO WS-MSG-MENU-OPT1
+               MOVE '2. Plus-or-minus game (PLUS-OU-MOINS)'
+                   TO WS-MSG-MENU-OPT2
+               MOVE '9. Quit' TO WS-MSG-MENU-OPT9
+               MOVE 'Your choice : ' TO WS-MSG-CHOIX
+           ELSE
+               MOVE 'Hey !' TO WS-MSG-TITRE
+               MOVE 'Quel est ton nom ? ' TO WS-MSG-NOM-PROMPT
+               MOVE 'Salut' TO WS-MSG-SALUT
+               MOVE 'Nom invalide, veuillez recommencer.'
+                   TO WS-MSG-NOM-INVALIDE
+               MOVE 'Operateur inconnu, veuillez recommencer.'
+                   TO WS-MSG-NOM-INCONNU
+               MOVE 'Que voulez-vous lancer ?' TO WS-MSG-MENU-TITRE
+               MOVE '1. Conversion CSV (READ-CSV)' TO WS-MSG-MENU-OPT1
+               MOVE '2. Jeu du plus ou moins (PLUS-OU-MOINS)'
+                   TO WS-MSG-MENU-OPT2
+               MOVE '9. Quitter' TO WS-MSG-MENU-OPT9
+               MOVE 'Votre choix : ' TO WS-MSG-CHOIX
+           END-IF.
+       LOAD-MESSAGES-EXIT.
+           EXIT.
+       END PROGRAM MyFirstCOBOL.
